@@ -0,0 +1,36 @@
+      ******************************************************************
+      * LOANREC.CPY
+      * BATCH INPUT RECORD - ONE LOAN SIMULATION REQUEST PER RECORD.
+      * USED BY LOAN-IN-FILE IN PROGRAM LOAN.
+      *
+      * MODIFICATION HISTORY.
+      *     2026-08-09 MDC  ORIGINAL BATCH RECORD LAYOUT.
+      *     2026-08-09 MDC  ADDED RATE-MODE SO A LOAN CAN BE FLAGGED
+      *                      FOR A VARIABLE-RATE SCHEDULE INSTEAD OF
+      *                      THE FLAT LI-IR RATE.
+      *     2026-08-09 MDC  ADDED AN OPTIONAL EXTRA/EARLY-PAYOFF
+      *                      PAYMENT AMOUNT AND PERIOD.
+      *     2026-08-09 MDC  WIDENED PV AND THE EXTRA PAYMENT AMOUNT
+      *                      FOR LARGER COMMERCIAL LOANS, WIDENED IR
+      *                      TO EIGHT DECIMAL PLACES, AND ADDED A
+      *                      CURRENCY CODE FOR MULTI-CURRENCY LOANS.
+      *     2026-08-09 MDC  ADDED A RATE-MODE OF "C" AND A CANDIDATE
+      *                      TABLE SO ONE REQUEST CAN COMPARE SEVERAL
+      *                      IR/M OFFERS SIDE BY SIDE FOR THE SAME PV.
+      ******************************************************************
+       01  LOAN-INPUT-RECORD.
+           05  LI-ACCOUNT-NO            PIC X(10).
+           05  LI-CURRENCY-CODE         PIC X(03).
+           05  LI-PV                    PIC 9(13)V9(06).
+           05  LI-IR                    PIC 9(01)V9(08).
+           05  LI-M                     PIC 9(02).
+           05  LI-RATE-MODE             PIC X(01).
+               88  LI-RATE-FIXED            VALUE "F".
+               88  LI-RATE-VARIABLE         VALUE "V".
+               88  LI-RATE-COMPARE          VALUE "C".
+           05  LI-EXTRA-PAYMENT-AMT     PIC 9(13)V9(06).
+           05  LI-EXTRA-PAYMENT-PERIOD  PIC 9(02).
+           05  LI-COMPARE-COUNT         PIC 9(01).
+           05  LI-CANDIDATE-TABLE       OCCURS 5 TIMES.
+               10  LI-CAND-IR           PIC 9(01)V9(08).
+               10  LI-CAND-M            PIC 9(02).
