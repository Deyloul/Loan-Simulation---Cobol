@@ -0,0 +1,23 @@
+      ******************************************************************
+      * AUDITREC.CPY
+      * AUDIT TRAIL RECORD - ONE LINE PER SIMULATION RUN FOR A LOAN,
+      * APPENDED TO AUDITLOG SO A QUOTED ANNUITY CAN BE RECONSTRUCTED
+      * IF A CUSTOMER LATER DISPUTES THE TERMS.
+      * USED BY LOAN-AUDIT-FILE IN PROGRAM LOAN.
+      *
+      * MODIFICATION HISTORY.
+      *     2026-08-09 MDC  ORIGINAL AUDIT TRAIL RECORD LAYOUT.
+      *     2026-08-09 MDC  WIDENED PV, IR AND ANNUITY AND ADDED A
+      *                      CURRENCY CODE FOR MULTI-CURRENCY LOANS.
+      ******************************************************************
+       01  AUDIT-TRAIL-RECORD.
+           05  AU-RUN-DATE              PIC 9(08).
+           05  AU-RUN-TIME              PIC 9(08).
+           05  AU-OPERATOR-ID           PIC X(08).
+           05  AU-ACCOUNT-NO            PIC X(10).
+           05  AU-CURRENCY-CODE         PIC X(03).
+           05  AU-PV                    PIC 9(13)V9(06).
+           05  AU-IR                    PIC 9(01)V9(08).
+           05  AU-M                     PIC 9(02).
+           05  AU-ANNUITY               PIC 9(13)V9(06).
+           05  AU-STATUS-CODE           PIC X(01).
