@@ -0,0 +1,21 @@
+      ******************************************************************
+      * CMPREC.CPY
+      * SIDE-BY-SIDE LOAN COMPARISON RECORD - ONE PV WITH UP TO FIVE
+      * CANDIDATE (IR, M) OFFERS, EACH WITH ITS OWN ANNUITY AND TOTAL
+      * INTEREST, SO THE CHEAPEST TERM/RATE COMBINATION CAN BE SEEN AT
+      * A GLANCE INSTEAD OF RUNNING THE PROGRAM ONCE PER CANDIDATE.
+      * USED BY LOAN-COMPARE-FILE IN PROGRAM LOAN.
+      *
+      * MODIFICATION HISTORY.
+      *     2026-08-09 MDC  ORIGINAL COMPARISON RECORD LAYOUT.
+      ******************************************************************
+       01  LOAN-COMPARISON-RECORD.
+           05  CM-ACCOUNT-NO            PIC X(10).
+           05  CM-CURRENCY-CODE         PIC X(03).
+           05  CM-PV                    PIC 9(13)V9(06).
+           05  CM-CANDIDATE-COUNT       PIC 9(01).
+           05  CM-CANDIDATE-TABLE       OCCURS 5 TIMES.
+               10  CM-CAND-IR           PIC 9(01)V9(08).
+               10  CM-CAND-M            PIC 9(02).
+               10  CM-CAND-ANNUITY      PIC 9(13)V9(06).
+               10  CM-CAND-TOTAL-INTEREST PIC 9(13)V9(06).
