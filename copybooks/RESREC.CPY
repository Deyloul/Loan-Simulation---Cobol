@@ -0,0 +1,31 @@
+      ******************************************************************
+      * RESREC.CPY
+      * BATCH RESULT RECORD - ONE COMPUTED ANNUITY PER LOAN REQUEST.
+      * USED BY LOAN-OUT-FILE IN PROGRAM LOAN.
+      *
+      * MODIFICATION HISTORY.
+      *     2026-08-09 MDC  ORIGINAL RESULT RECORD LAYOUT.
+      *     2026-08-09 MDC  ADDED STATUS CODE AND REJECT REASON FOR
+      *                      REQUESTS FAILING PARAMETER VALIDATION.
+      *     2026-08-09 MDC  ADDED PAYOFF PERIOD AND INTEREST SAVED
+      *                      FOR EXTRA-PAYMENT SIMULATIONS.
+      *     2026-08-09 MDC  WIDENED PV, IR AND ANNUITY AND ADDED A
+      *                      CURRENCY CODE FOR MULTI-CURRENCY LOANS.
+      *     2026-08-09 MDC  ADDED A STATUS OF "C" FOR A COMPARISON
+      *                      REQUEST, WHOSE SIDE-BY-SIDE CANDIDATE
+      *                      DETAIL IS CARRIED ON LOANCMP INSTEAD.
+      ******************************************************************
+       01  LOAN-RESULT-RECORD.
+           05  LR-ACCOUNT-NO            PIC X(10).
+           05  LR-CURRENCY-CODE         PIC X(03).
+           05  LR-PV                    PIC 9(13)V9(06).
+           05  LR-IR                    PIC 9(01)V9(08).
+           05  LR-M                     PIC 9(02).
+           05  LR-ANNUITY               PIC 9(13)V9(06).
+           05  LR-STATUS-CODE           PIC X(01).
+               88  LR-STATUS-OK             VALUE "O".
+               88  LR-STATUS-REJECTED       VALUE "R".
+               88  LR-STATUS-COMPARED       VALUE "C".
+           05  LR-REJECT-REASON         PIC X(40).
+           05  LR-PAYOFF-PERIOD         PIC 9(02).
+           05  LR-INTEREST-SAVED        PIC S9(13)V9(06).
