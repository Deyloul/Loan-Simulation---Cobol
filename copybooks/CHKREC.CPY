@@ -0,0 +1,28 @@
+      ******************************************************************
+      * CHKREC.CPY
+      * CHECKPOINT RECORD FOR A LOANIN BATCH RUN - HOW MANY REQUESTS
+      * HAD BEEN PROCESSED, THE LAST ACCOUNT NUMBER REACHED, AND
+      * WHETHER THE RUN THAT WROTE IT FINISHED CLEANLY. LOANCKPT HOLDS
+      * A SINGLE RECORD, REWRITTEN EVERY CHECKPOINT INTERVAL, SO A JOB
+      * THAT ABENDS PARTWAY THROUGH A LARGE BATCH CAN BE RESTARTED
+      * FROM THE LAST CHECKPOINT INSTEAD OF REPROCESSING THE WHOLE
+      * FILE AND DOUBLING UP ENTRIES IN THE AUDIT HISTORY.
+      * USED BY LOAN-CHECKPOINT-FILE IN PROGRAM LOAN.
+      *
+      * MODIFICATION HISTORY.
+      *     2026-08-09 MDC  ORIGINAL CHECKPOINT RECORD LAYOUT.
+      *     2026-08-09 MDC  ADDED A LOANRATE READ COUNT SO A RESTARTED
+      *                      RUN CAN REPOSITION THE VARIABLE-RATE
+      *                      SCHEDULE FILE TO WHERE THE PRIOR RUN LEFT
+      *                      OFF TOO, INSTEAD OF RELYING ON THE
+      *                      OPERATOR TO RE-TRIM IT BY HAND.
+      ******************************************************************
+       01  LOAN-CHECKPOINT-RECORD.
+           05  CK-RUN-DATE              PIC 9(08).
+           05  CK-RUN-TIME              PIC 9(08).
+           05  CK-RECORD-COUNT          PIC 9(06).
+           05  CK-LAST-ACCOUNT-NO       PIC X(10).
+           05  CK-RUN-STATUS            PIC X(01).
+               88  CK-RUN-COMPLETE          VALUE "Y".
+               88  CK-RUN-IN-PROGRESS       VALUE "N".
+           05  CK-RATE-RECORD-COUNT     PIC 9(06).
