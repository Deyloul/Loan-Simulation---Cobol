@@ -0,0 +1,14 @@
+      ******************************************************************
+      * CALCSTAT.CPY
+      * RETURN CODE FOR THE LOANCALC ANNUITY SUBROUTINE. SHARED BY THE
+      * SUBROUTINE'S OWN LINKAGE SECTION AND BY EVERY CALLER'S
+      * WORKING-STORAGE SECTION SO THE CONDITION NAMES STAY IN STEP.
+      * USED BY PROGRAM LOANCALC AND ANY PROGRAM THAT CALLS IT.
+      *
+      * MODIFICATION HISTORY.
+      *     2026-08-09 MDC  ORIGINAL RETURN CODE LAYOUT.
+      ******************************************************************
+       01  LC-RETURN-CODE           PIC 9(02).
+           88  LC-CALC-OK               VALUE 0.
+           88  LC-CALC-INVALID-IR       VALUE 1.
+           88  LC-CALC-INVALID-M        VALUE 2.
