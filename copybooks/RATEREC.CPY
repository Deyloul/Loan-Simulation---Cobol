@@ -0,0 +1,16 @@
+      ******************************************************************
+      * RATEREC.CPY
+      * VARIABLE-RATE SCHEDULE DETAIL RECORD - ONE PERIOD'S RATE FOR
+      * ONE ACCOUNT. RECORDS FOR AN ACCOUNT MUST BE GROUPED TOGETHER
+      * AND IN THE SAME ACCOUNT-NUMBER SEQUENCE AS LOANIN.
+      * USED BY LOAN-RATE-FILE IN PROGRAM LOAN.
+      *
+      * MODIFICATION HISTORY.
+      *     2026-08-09 MDC  ORIGINAL RATE SCHEDULE RECORD LAYOUT.
+      *     2026-08-09 MDC  WIDENED THE RATE TO EIGHT DECIMAL PLACES
+      *                      TO MATCH LI-IR.
+      ******************************************************************
+       01  RATE-SCHEDULE-RECORD.
+           05  RT-ACCOUNT-NO            PIC X(10).
+           05  RT-PERIOD-NO             PIC 9(02).
+           05  RT-PERIOD-RATE           PIC 9(01)V9(08).
