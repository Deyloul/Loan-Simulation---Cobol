@@ -1,31 +1,1060 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.Loan.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 PV PIC 9(10)v9(4).
-       01 IR PIC 9(1)v9(4).
-       01 M PIC 9(2).
-       01 A PIC 9(10)v9(4).
-       01 B PIC 9(10)v9(4).
-       01 C PIC 9(10)v9(4).
-       01 D PIC 9(10)v9(4).
-
-       01 ANNUITY PIC 9(10)v9(4).
-       PROCEDURE DIVISION.
-       DISPLAY "Donner la valeur de PV".
-       DISPLAY "Donner la valeur de IR".
-       DISPLAY "Donner la valeur de M".
-       ACCEPT PV.
-       ACCEPT IR.
-       ACCEPT M.
-       COMPUTE A = 1+IR.
-       COMPUTE B = A**M.
-       COMPUTE C = 1/B.
-       COMPUTE D = 1 - C.
-       COMPUTE ANNUITY = PV*IR/D.
-       DISPLAY A.
-       DISPLAY B.
-       DISPLAY C.
-       DISPLAY D.
-       DISPLAY ANNUITY.
-       STOP RUN.
+000100*****************************************************************
+000200* PROGRAM-ID.  LOAN
+000300* AUTHOR.      M. DELCOURT
+000400* INSTALLATION. BACK OFFICE SYSTEMS - LOAN SIMULATION UNIT
+000500* DATE-WRITTEN. 2019-03-11
+000600* DATE-COMPILED.
+000700*
+000800* PURPOSE.
+000900*     READS A BATCH OF LOAN SIMULATION REQUESTS FROM LOANIN,
+001000*     COMPUTES THE FIXED-RATE ANNUITY AND FULL AMORTIZATION
+001100*     SCHEDULE FOR EACH ONE, AND WRITES THE COMPUTED ANNUITY
+001200*     FOR EVERY LOAN BACK OUT TO LOANOUT SO THE WHOLE BATCH
+001300*     CAN RUN UNATTENDED OVERNIGHT.
+001400*
+001500* MODIFICATION HISTORY.
+001600*     2019-03-11 MDC  ORIGINAL ANNUITY-ONLY VERSION.
+001700*     2026-08-09 MDC  ADDED FULL AMORTIZATION SCHEDULE PRINT.
+001800*     2026-08-09 MDC  SWITCHED FROM INTERACTIVE ACCEPT TO A
+001900*                      LOANIN/LOANOUT BATCH FILE PAIR.
+002000*     2026-08-09 MDC  ADDED PARAMETER VALIDATION SO A BAD PV,
+002100*                      IR OR M IS REJECTED BEFORE IT REACHES
+002200*                      THE COMPUTE BLOCK.
+002300*     2026-08-09 MDC  ADDED THE LOANRATE VARIABLE-RATE SCHEDULE
+002400*                      FOR ARM/STEP-RATE LOANS. THE ANNUITY IS
+002500*                      RE-AMORTIZED OVER THE REMAINING BALANCE
+002600*                      AND TERM EVERY TIME THE RATE CHANGES.
+002700*     2026-08-09 MDC  ADDED AN AUDITLOG TRAIL - EVERY REQUEST,
+002800*                      ACCEPTED OR REJECTED, IS APPENDED WITH
+002900*                      ITS TIMESTAMP AND OPERATOR ID.
+003000*     2026-08-09 MDC  ADDED AN EXTRA/EARLY-PAYOFF PAYMENT
+003100*                      SIMULATION - REPORTS THE RECALCULATED
+003200*                      PAYOFF PERIOD AND INTEREST SAVED.
+003300*     2026-08-09 MDC  WIDENED PV/IR PRECISION AND ADDED A
+003400*                      CURRENCY CODE FOR LARGER, MULTI-CURRENCY
+003500*                      COMMERCIAL LOANS.
+003600*     2026-08-09 MDC  ADDED A COMPARISON MODE THAT PRINTS AND
+003700*                      WRITES SEVERAL CANDIDATE IR/M OFFERS FOR
+003800*                      THE SAME PV SIDE BY SIDE, TO LOANCMP.
+003900*     2026-08-09 MDC  ADDED LOANCKPT CHECKPOINTING SO A LARGE
+004000*                      BATCH THAT ABENDS CAN BE RESTARTED FROM
+004100*                      THE LAST CHECKPOINT INSTEAD OF FROM THE
+004200*                      START OF LOANIN.
+004300*     2026-08-09 MDC  EXTRACTED THE ANNUITY FORMULA OUT TO A
+004400*                      CALLABLE SUBROUTINE, LOANCALC, SO OTHER
+004500*                      PROGRAMS IN THE SHOP CAN SHARE IT.
+004600*     2026-08-09 MDC  COMPARISON REQUESTS NOW VALIDATE PV AND
+004700*                      EACH CANDIDATE S OWN IR/M BEFORE COMPUTING
+004800*                      IT; THE EXTRA-PAYMENT SIMULATION NOW RE-
+004900*                      AMORTIZES OFF THE SAME PER-PERIOD RATE
+005000*                      TABLE AS THE BASELINE SCHEDULE INSTEAD OF
+005100*                      A FLAT NOMINAL RATE; LOANOUT AND LOANCMP
+005200*                      WRITE FAILURES ARE NOW FATAL.
+005300*     2026-08-09 MDC  OPERATOR ID NOW COMES FROM AN ENVIRONMENT
+005400*                      VARIABLE SO THE BATCH CAN RUN UNATTENDED;
+005500*                      AUDITLOG AND LOANCKPT WRITE FAILURES ARE
+005600*                      NOW FATAL, LIKE LOANOUT/LOANCMP; A
+005700*                      COMPARISON REQUEST WITH MORE THAN 5
+005800*                      CANDIDATES IS NOW REJECTED INSTEAD OF
+005900*                      SILENTLY DROPPING THE EXTRAS; AND THE
+006000*                      ANNUITY RESULT LOG LINE NO LONGER PRINTS
+006100*                      FROM INSIDE THE SCHEDULE RE-AMORTIZATION
+006200*                      CALLS.
+006300*     2026-08-09 MDC  LOANOUT, AUDITLOG AND LOANCMP ARE NOW CLOSED
+006400*                      AND REOPENED FOR EXTEND AT EVERY CHECKPOINT
+006500*                      INTERVAL, SO LOANCKPT CAN NEVER CLAIM A
+006600*                      RECORD AS PROCESSED BEFORE IT IS ACTUALLY
+006700*                      ON DISK; AN EXTRA PAYMENT WHOSE PERIOD IS
+006800*                      ZERO OR BEYOND THE LOAN TERM IS NOW
+006900*                      REJECTED INSTEAD OF SILENTLY IGNORED; AND
+007000*                      LOANCKPT NOW ALSO TRACKS HOW FAR A RUN GOT
+007100*                      INTO LOANRATE, SO A RESTARTED VARIABLE-
+007200*                      RATE BATCH RESUMES THE RATE SCHEDULE AT
+007300*                      THE RIGHT POINT WITHOUT THE OPERATOR
+007400*                      HAVING TO RE-TRIM LOANRATE BY HAND; AND
+007500*                      A RESUMED RUN NOW OPENS LOANOUT AND
+007600*                      LOANCMP FOR EXTEND INSTEAD OF OUTPUT, SO
+007700*                      RESTARTING NO LONGER ERASES EVERY RESULT
+007800*                      A PRIOR RUN ALREADY WROTE.
+007900*****************************************************************
+008000 IDENTIFICATION DIVISION.
+008100 PROGRAM-ID. LOAN.
+008200 AUTHOR. M. DELCOURT.
+008300 INSTALLATION. BACK OFFICE SYSTEMS - LOAN SIMULATION UNIT.
+008400 DATE-WRITTEN. 2019-03-11.
+008500 DATE-COMPILED.
+008600 
+008700 ENVIRONMENT DIVISION.
+008800 INPUT-OUTPUT SECTION.
+008900 FILE-CONTROL.
+009000*     BATCH OF LOAN REQUESTS TO SIMULATE.
+009100     SELECT LOAN-IN-FILE ASSIGN TO "LOANIN"
+009200         ORGANIZATION IS LINE SEQUENTIAL
+009300         FILE STATUS IS WS-LOANIN-STATUS.
+009400 
+009500*     COMPUTED ANNUITY FOR EVERY LOAN IN THE BATCH.
+009600     SELECT LOAN-OUT-FILE ASSIGN TO "LOANOUT"
+009700         ORGANIZATION IS LINE SEQUENTIAL
+009800         FILE STATUS IS WS-LOANOUT-STATUS.
+009900 
+010000*     OPTIONAL PER-PERIOD RATE SCHEDULE FOR VARIABLE-RATE
+010100*     LOANS, GROUPED BY ACCOUNT IN THE SAME SEQUENCE AS LOANIN.
+010200     SELECT OPTIONAL LOAN-RATE-FILE ASSIGN TO "LOANRATE"
+010300         ORGANIZATION IS LINE SEQUENTIAL
+010400         FILE STATUS IS WS-LOANRATE-STATUS.
+010500 
+010600*     PERSISTENT AUDIT TRAIL OF EVERY SIMULATION RUN, APPENDED
+010700*     TO ACROSS JOB RUNS.
+010800     SELECT LOAN-AUDIT-FILE ASSIGN TO "AUDITLOG"
+010900         ORGANIZATION IS LINE SEQUENTIAL
+011000         FILE STATUS IS WS-AUDIT-STATUS.
+011100 
+011200*     SIDE-BY-SIDE CANDIDATE IR/M COMPARISON REPORT FOR EVERY
+011300*     REQUEST RECEIVED IN COMPARISON MODE.
+011400     SELECT LOAN-COMPARE-FILE ASSIGN TO "LOANCMP"
+011500         ORGANIZATION IS LINE SEQUENTIAL
+011600         FILE STATUS IS WS-LOANCMP-STATUS.
+011700 
+011800*     SINGLE-RECORD CHECKPOINT OF HOW FAR THIS BATCH HAS
+011900*     PROGRESSED, REWRITTEN EVERY WS-CHECKPOINT-INTERVAL
+012000*     RECORDS SO A LARGE RUN CAN BE RESTARTED AFTER AN ABEND.
+012100     SELECT OPTIONAL LOAN-CHECKPOINT-FILE ASSIGN TO "LOANCKPT"
+012200         ORGANIZATION IS LINE SEQUENTIAL
+012300         FILE STATUS IS WS-CKPT-STATUS.
+012400 
+012500*----------------------------------------------------------------
+012600* DATA DIVISION
+012700*----------------------------------------------------------------
+012800 DATA DIVISION.
+012900 FILE SECTION.
+013000 
+013100 FD  LOAN-IN-FILE
+013200     LABEL RECORDS ARE STANDARD.
+013300     COPY LOANREC.
+013400 
+013500 FD  LOAN-OUT-FILE
+013600     LABEL RECORDS ARE STANDARD.
+013700     COPY RESREC.
+013800 
+013900 FD  LOAN-RATE-FILE
+014000     LABEL RECORDS ARE STANDARD.
+014100     COPY RATEREC.
+014200 
+014300 FD  LOAN-AUDIT-FILE
+014400     LABEL RECORDS ARE STANDARD.
+014500     COPY AUDITREC.
+014600 
+014700 FD  LOAN-COMPARE-FILE
+014800     LABEL RECORDS ARE STANDARD.
+014900     COPY CMPREC.
+015000 
+015100 FD  LOAN-CHECKPOINT-FILE
+015200     LABEL RECORDS ARE STANDARD.
+015300     COPY CHKREC.
+015400 
+015500 WORKING-STORAGE SECTION.
+015600 
+015700* FILE STATUS AND END-OF-BATCH SWITCHES.
+015800 01  WS-LOANIN-STATUS        PIC X(02).
+015900     88  LOANIN-OK               VALUE "00".
+016000     88  LOANIN-EOF              VALUE "10".
+016100 01  WS-LOANOUT-STATUS       PIC X(02).
+016200     88  LOANOUT-OK              VALUE "00".
+016300 01  WS-LOANRATE-STATUS      PIC X(02).
+016400     88  LOANRATE-OK             VALUE "00".
+016500     88  LOANRATE-EOF            VALUE "10".
+016600 01  WS-AUDIT-STATUS         PIC X(02).
+016700     88  AUDIT-OK                VALUE "00".
+016800     88  AUDIT-FILE-NOT-FOUND    VALUE "35".
+016900 01  WS-LOANCMP-STATUS       PIC X(02).
+017000     88  LOANCMP-OK              VALUE "00".
+017100 01  WS-CKPT-STATUS          PIC X(02).
+017200     88  CKPT-OK                 VALUE "00".
+017300     88  CKPT-EOF                VALUE "10".
+017400 
+017500* OPERATOR IDENTIFICATION AND RUN TIMESTAMP FOR THE AUDIT
+017600* TRAIL - CAPTURED ONCE WHEN THE JOB STARTS.
+017700 01  WS-OPERATOR-ID          PIC X(08).
+017800 01  WS-RUN-DATE             PIC 9(08).
+017900 01  WS-RUN-TIME             PIC 9(08).
+018000 
+018100* LOAN PARAMETERS FOR THE REQUEST CURRENTLY BEING PROCESSED.
+018200 01  PV                      PIC 9(13)V9(06).
+018300 01  IR                      PIC 9(01)V9(08).
+018400 01  M                       PIC 9(02).
+018500 
+018600* PARAMETER VALIDATION SWITCH AND REJECTION MESSAGE.
+018700 01  WS-VALID-SWITCH         PIC X(01).
+018800     88  WS-REQUEST-VALID        VALUE "Y".
+018900     88  WS-REQUEST-INVALID      VALUE "N".
+019000 01  WS-REJECT-REASON        PIC X(40).
+019100 
+019200 01  ANNUITY                 PIC 9(13)V9(06).
+019300 
+019400* RESULT OF THE LOANCALC CALL - SEE CALCSTAT.CPY FOR THE
+019500* CONDITION NAMES.
+019600     COPY CALCSTAT.
+019700 
+019800* AMORTIZATION-SCHEDULE WORK AREAS.
+019900 01  WS-PERIOD-NO            PIC 9(02) COMP.
+020000 01  WS-BALANCE              PIC 9(13)V9(06).
+020100 01  WS-INTEREST-PORTION     PIC 9(13)V9(06).
+020200 01  WS-PRINCIPAL-PORTION    PIC 9(13)V9(06).
+020300 
+020400* PER-PERIOD RATE TABLE. HOLDS THE RATE IN EFFECT FOR EVERY
+020500* PERIOD OF THE LOAN CURRENTLY BEING SCHEDULED - A FLAT LINE
+020600* OF LI-IR FOR A FIXED-RATE LOAN, OR THE LOANRATE SCHEDULE
+020700* OVERLAID ON TOP OF THAT DEFAULT FOR A VARIABLE-RATE LOAN.
+020800 01  WS-RATE-TABLE.
+020900     05  WS-RATE-ENTRY       PIC 9(01)V9(08)
+021000                              OCCURS 99 TIMES.
+021100 01  WS-PREVIOUS-RATE        PIC 9(01)V9(08).
+021200 01  WS-SAVED-M              PIC 9(02).
+021300 01  WS-BASELINE-TOTAL-INTEREST PIC 9(13)V9(06).
+021400 
+021500* EXTRA/EARLY-PAYOFF PAYMENT SIMULATION WORK AREAS.
+021600 01  WS-EXTRA-PERIOD-NO      PIC 9(02) COMP.
+021700 01  WS-EXTRA-BALANCE        PIC S9(13)V9(06).
+021800 01  WS-EXTRA-INTEREST-PORTION PIC 9(13)V9(06).
+021900 01  WS-EXTRA-PRINCIPAL-PORTION PIC 9(13)V9(06).
+022000 01  WS-EXTRA-TOTAL-INTEREST PIC 9(13)V9(06).
+022100 01  WS-EXTRA-PREVIOUS-RATE  PIC 9(01)V9(08).
+022200 01  WS-EXTRA-SAVED-M        PIC 9(02).
+022300 01  WS-PAYOFF-PERIOD        PIC 9(02).
+022400 01  WS-INTEREST-SAVED       PIC S9(13)V9(06).
+022500 
+022600* OFFER-COMPARISON WORK AREA.
+022700 01  WS-CAND-NO              PIC 9(01) COMP.
+022800 
+022900* CHECKPOINT/RESTART WORK AREAS. WS-RECORD-COUNT TRACKS HOW
+023000* MANY LOANIN REQUESTS HAVE BEEN PROCESSED SO FAR, INCLUDING
+023100* ANY SKIPPED ON RESTART, AND A CHECKPOINT IS REWRITTEN EVERY
+023200* WS-CHECKPOINT-INTERVAL OF THEM. WS-RATE-RECORD-COUNT TRACKS
+023300* THE SAME THING FOR LOANRATE, SINCE A VARIABLE-RATE LOAN CAN
+023400* CONSUME SEVERAL LOANRATE DETAILS PER LOANIN REQUEST.
+023500 01  WS-RECORD-COUNT         PIC 9(06) COMP.
+023600 01  WS-LAST-ACCOUNT-NO      PIC X(10).
+023700 01  WS-SKIP-COUNT           PIC 9(06) COMP.
+023800 01  WS-SKIP-NO              PIC 9(06) COMP.
+023900 01  WS-RATE-RECORD-COUNT    PIC 9(06) COMP.
+024000 01  WS-RATE-SKIP-COUNT      PIC 9(06) COMP.
+024100 01  WS-RATE-SKIP-NO         PIC 9(06) COMP.
+024200 01  WS-CHECKPOINT-INTERVAL  PIC 9(04) COMP VALUE 10.
+024300 01  WS-CHECKPOINT-QUOTIENT  PIC 9(06) COMP.
+024400 01  WS-CHECKPOINT-REMAINDER PIC 9(06) COMP.
+024500 01  WS-RESTART-SWITCH       PIC X(01) VALUE "N".
+024600     88  WS-RESTART-RUN          VALUE "Y".
+024700     88  WS-FRESH-RUN            VALUE "N".
+024800 
+024900*----------------------------------------------------------------
+025000* PROCEDURE DIVISION
+025100*----------------------------------------------------------------
+025200 PROCEDURE DIVISION.
+025300 
+025400* 0000-MAINLINE
+025500* DRIVES THE BATCH RUN FROM OPEN THROUGH CLOSE, ONE LOAN
+025600* REQUEST AT A TIME UNTIL LOANIN IS EXHAUSTED.
+025700 0000-MAINLINE.
+025800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+025900     PERFORM 2000-PROCESS-BATCH THRU 2000-EXIT
+026000         UNTIL LOANIN-EOF.
+026100     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+026200     STOP RUN.
+026300 
+026400* 1000-INITIALIZE
+026500* OPENS THE BATCH FILES, READS ANY CHECKPOINT LEFT BY AN
+026600* EARLIER UNFINISHED RUN AND SKIPS THE LOANIN RECORDS IT SAYS
+026700* ARE ALREADY PROCESSED, AND PRIMES THE FIRST READ FOR THE
+026800* RECORD THAT ACTUALLY NEEDS WORK. THE OPERATOR ID COMES FROM
+026900* THE LOAN-OPERATOR-ID ENVIRONMENT VARIABLE RATHER THAN A
+027000* TERMINAL PROMPT, SINCE THE WHOLE BATCH MUST BE ABLE TO RUN
+027100* UNATTENDED OVERNIGHT WITH NO OPERATOR AT A TERMINAL TO
+027200* ANSWER ONE. A RUN WITH NO SUCH VARIABLE SET IS STAMPED
+027300* "BATCH" RATHER THAN FAILING OR HANGING. LOANOUT/LOANCMP ARE
+027400* NOT OPENED UNTIL AFTER THE CHECKPOINT IS READ, SINCE WHETHER
+027500* THEY OPEN OUTPUT (FRESH RUN) OR EXTEND (RESUMING ONE) DEPENDS
+027600* ON WHAT THE CHECKPOINT SAYS.
+027700 1000-INITIALIZE.
+027800     ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "LOAN-OPERATOR-ID"
+027900         ON EXCEPTION
+028000             MOVE "BATCH" TO WS-OPERATOR-ID
+028100     END-ACCEPT.
+028200     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+028300     ACCEPT WS-RUN-TIME FROM TIME.
+028400     OPEN INPUT LOAN-IN-FILE.
+028500     OPEN INPUT LOAN-RATE-FILE.
+028600     PERFORM 1300-OPEN-AUDIT-FILE THRU 1300-EXIT.
+028700     PERFORM 1400-READ-CHECKPOINT THRU 1400-EXIT.
+028800     PERFORM 1410-OPEN-RESTARTABLE-OUTPUTS THRU 1410-EXIT.
+028900     PERFORM 1450-SKIP-PROCESSED-RECORDS THRU 1450-EXIT.
+029000     PERFORM 1100-READ-LOAN-RECORD THRU 1100-EXIT.
+029100     PERFORM 1460-SKIP-RATE-RECORDS THRU 1460-EXIT.
+029200 1000-EXIT.
+029300     EXIT.
+029400 
+029500* 1100-READ-LOAN-RECORD
+029600* READS THE NEXT LOAN REQUEST, SETTING LOANIN-EOF WHEN THE
+029700* BATCH IS EXHAUSTED.
+029800 1100-READ-LOAN-RECORD.
+029900     READ LOAN-IN-FILE
+030000         AT END SET LOANIN-EOF TO TRUE
+030100     END-READ.
+030200 1100-EXIT.
+030300     EXIT.
+030400 
+030500* 1200-READ-RATE-RECORD
+030600* READS THE NEXT VARIABLE-RATE SCHEDULE DETAIL, SETTING
+030700* LOANRATE-EOF WHEN THE SCHEDULE FILE IS EXHAUSTED OR WAS
+030800* NOT SUPPLIED FOR THIS RUN. WS-RATE-RECORD-COUNT TRACKS HOW
+030900* MANY DETAILS HAVE BEEN READ SO FAR SO A CHECKPOINT CAN
+031000* RECORD HOW FAR THIS RUN HAS GOT INTO LOANRATE, THE SAME WAY
+031100* WS-RECORD-COUNT TRACKS LOANIN.
+031200 1200-READ-RATE-RECORD.
+031300     READ LOAN-RATE-FILE
+031400         AT END SET LOANRATE-EOF TO TRUE
+031500     END-READ.
+031600     IF LOANRATE-OK
+031700         ADD 1 TO WS-RATE-RECORD-COUNT
+031800     END-IF.
+031900 1200-EXIT.
+032000     EXIT.
+032100 
+032200* 1300-OPEN-AUDIT-FILE
+032300* OPENS AUDITLOG FOR APPEND. THE FIRST RUN EVER FINDS NO
+032400* AUDITLOG ON DISK, SO A FILE-NOT-FOUND STATUS FALLS BACK TO
+032500* CREATING IT; EVERY RUN AFTER THAT EXTENDS THE SAME FILE.
+032600 1300-OPEN-AUDIT-FILE.
+032700     OPEN EXTEND LOAN-AUDIT-FILE.
+032800     IF AUDIT-FILE-NOT-FOUND
+032900         OPEN OUTPUT LOAN-AUDIT-FILE
+033000     END-IF.
+033100 1300-EXIT.
+033200     EXIT.
+033300 
+033400* 1400-READ-CHECKPOINT
+033500* READS THE ONE RECORD LOANCKPT CARRIES, IF ANY. A RUN-STATUS
+033600* OF "IN PROGRESS" MEANS THE LAST RUN NEVER REACHED ITS OWN
+033700* FINALIZE, SO ITS RECORD COUNT BECOMES HOW MANY LOANIN
+033800* REQUESTS THIS RUN MUST SKIP BEFORE RESUMING, AND ITS RATE
+033900* RECORD COUNT BECOMES HOW MANY LOANRATE DETAILS THIS RUN
+034000* MUST SKIP TO PUT THE VARIABLE-RATE SCHEDULE BACK WHERE THE
+034100* PRIOR RUN LEFT IT. NO CHECKPOINT, OR ONE MARKED COMPLETE,
+034200* MEANS START FROM THE TOP OF BOTH FILES.
+034300 1400-READ-CHECKPOINT.
+034400     MOVE ZERO TO WS-SKIP-COUNT.
+034500     MOVE ZERO TO WS-RECORD-COUNT.
+034600     MOVE ZERO TO WS-RATE-SKIP-COUNT.
+034700     MOVE ZERO TO WS-RATE-RECORD-COUNT.
+034800     SET WS-FRESH-RUN TO TRUE.
+034900     OPEN INPUT LOAN-CHECKPOINT-FILE.
+035000     READ LOAN-CHECKPOINT-FILE
+035100         AT END SET CKPT-EOF TO TRUE
+035200     END-READ.
+035300     IF CKPT-OK AND CK-RUN-IN-PROGRESS
+035400         MOVE CK-RECORD-COUNT TO WS-SKIP-COUNT
+035500         MOVE CK-RECORD-COUNT TO WS-RECORD-COUNT
+035600         MOVE CK-RATE-RECORD-COUNT TO WS-RATE-SKIP-COUNT
+035700         SET WS-RESTART-RUN TO TRUE
+035800         DISPLAY "RESUMING BATCH - SKIPPING " WS-SKIP-COUNT
+035900             " ALREADY-PROCESSED RECORD(S)"
+036000     END-IF.
+036100     CLOSE LOAN-CHECKPOINT-FILE.
+036200 1400-EXIT.
+036300     EXIT.
+036400 
+036500* 1410-OPEN-RESTARTABLE-OUTPUTS
+036600* LOANOUT AND LOANCMP HOLD ONE RECORD PER LOANIN REQUEST, THE
+036700* SAME REQUESTS 1450-SKIP-PROCESSED-RECORDS IS ABOUT TO SKIP
+036800* BACK OVER ON A RESTART, SO THEY MUST BE EXTENDED RATHER THAN
+036900* RECREATED OR A RESUMED RUN WOULD LOSE EVERY RESULT A PRIOR
+037000* RUN ALREADY WROTE FOR THE RECORDS IT IS NOW SKIPPING. A
+037100* FRESH RUN - NO CHECKPOINT, OR ONE MARKED COMPLETE - OPENS
+037200* BOTH FILES OUTPUT AS BEFORE.
+037300 1410-OPEN-RESTARTABLE-OUTPUTS.
+037400     IF WS-RESTART-RUN
+037500         OPEN EXTEND LOAN-OUT-FILE
+037600         IF NOT LOANOUT-OK
+037700             DISPLAY "FATAL - LOANOUT REOPEN FAILED, STATUS "
+037800                 WS-LOANOUT-STATUS
+037900             GO TO 9000-ABEND-ON-WRITE-FAILURE
+038000         END-IF
+038100         OPEN EXTEND LOAN-COMPARE-FILE
+038200         IF NOT LOANCMP-OK
+038300             DISPLAY "FATAL - LOANCMP REOPEN FAILED, STATUS "
+038400                 WS-LOANCMP-STATUS
+038500             GO TO 9000-ABEND-ON-WRITE-FAILURE
+038600         END-IF
+038700     ELSE
+038800         OPEN OUTPUT LOAN-OUT-FILE
+038900         OPEN OUTPUT LOAN-COMPARE-FILE
+039000     END-IF.
+039100 1410-EXIT.
+039200     EXIT.
+039300 
+039400* 1450-SKIP-PROCESSED-RECORDS
+039500* READS AND DISCARDS THE LOANIN RECORDS THAT THE CHECKPOINT
+039600* SAYS A PRIOR RUN ALREADY PROCESSED, SO THEY ARE NOT WRITTEN
+039700* TO LOANOUT OR AUDITLOG A SECOND TIME.
+039800 1450-SKIP-PROCESSED-RECORDS.
+039900     PERFORM 1100-READ-LOAN-RECORD THRU 1100-EXIT
+040000         VARYING WS-SKIP-NO FROM 1 BY 1
+040100         UNTIL WS-SKIP-NO > WS-SKIP-COUNT
+040200         OR LOANIN-EOF.
+040300 1450-EXIT.
+040400     EXIT.
+040500 
+040600* 1460-SKIP-RATE-RECORDS
+040700* PRIMES THE LOOKAHEAD READ OF LOANRATE. ON A FRESH RUN THAT
+040800* IS JUST THE USUAL FIRST READ, BUT ON A RESTART IT FIRST
+040900* REPLAYS THE WS-RATE-SKIP-COUNT READS THE PRIOR RUN HAD
+041000* ALREADY MADE, SO THE VARIABLE-RATE SCHEDULE FILE ENDS UP
+041100* POSITIONED EXACTLY WHERE THAT RUN LEFT IT INSTEAD OF AT THE
+041200* TOP - THE OPERATOR NO LONGER HAS TO RE-TRIM LOANRATE BY
+041300* HAND BEFORE RESTARTING A BATCH THAT MIXES VARIABLE-RATE
+041400* LOANS WITH A RATE SCHEDULE FILE.
+041500 1460-SKIP-RATE-RECORDS.
+041600     IF WS-RATE-SKIP-COUNT > ZERO
+041700         PERFORM 1200-READ-RATE-RECORD THRU 1200-EXIT
+041800             VARYING WS-RATE-SKIP-NO FROM 1 BY 1
+041900             UNTIL WS-RATE-SKIP-NO > WS-RATE-SKIP-COUNT
+042000             OR LOANRATE-EOF
+042100     ELSE
+042200         PERFORM 1200-READ-RATE-RECORD THRU 1200-EXIT
+042300     END-IF.
+042400 1460-EXIT.
+042500     EXIT.
+042600 
+042700* 1500-CHECKPOINT-IF-DUE
+042800* REWRITES LOANCKPT EVERY WS-CHECKPOINT-INTERVAL RECORDS SO A
+042900* RESTART AFTER AN ABEND LOSES AT MOST ONE INTERVAL OF WORK.
+043000 1500-CHECKPOINT-IF-DUE.
+043100     DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+043200         GIVING WS-CHECKPOINT-QUOTIENT
+043300         REMAINDER WS-CHECKPOINT-REMAINDER.
+043400     IF WS-CHECKPOINT-REMAINDER = ZERO
+043500         PERFORM 1550-WRITE-CHECKPOINT THRU 1550-EXIT
+043600     END-IF.
+043700 1500-EXIT.
+043800     EXIT.
+043900 
+044000* 1540-FLUSH-OUTPUT-FILES
+044100* CLOSES AND REOPENS LOANOUT, AUDITLOG AND LOANCMP FOR EXTEND
+044200* SO EVERY RECORD WRITTEN SO FAR IS ACTUALLY ON DISK BEFORE
+044300* THE CHECKPOINT THAT FOLLOWS CLAIMS THEM AS PROCESSED. THESE
+044400* FILES ARE OTHERWISE ONLY OPENED ONCE AND LEFT OPEN FOR THE
+044500* WHOLE RUN, SO THEIR WRITES SIT IN THE RUNTIME S BUFFERED I/O
+044600* UNTIL CLOSE - WITHOUT THIS, A CHECKPOINT COULD RECORD A
+044700* COUNT HIGHER THAN WHAT AN ABEND THAT BYPASSES 8000-FINALIZE
+044800* ACTUALLY LEFT BEHIND, LOSING THOSE RECORDS FOR GOOD ON A
+044900* RESTART THAT SKIPS PAST THEM.
+045000 1540-FLUSH-OUTPUT-FILES.
+045100     CLOSE LOAN-OUT-FILE.
+045200     OPEN EXTEND LOAN-OUT-FILE.
+045300     IF NOT LOANOUT-OK
+045400         DISPLAY "FATAL - LOANOUT REOPEN FAILED, STATUS "
+045500             WS-LOANOUT-STATUS
+045600         GO TO 9000-ABEND-ON-WRITE-FAILURE
+045700     END-IF.
+045800     CLOSE LOAN-AUDIT-FILE.
+045900     OPEN EXTEND LOAN-AUDIT-FILE.
+046000     IF NOT AUDIT-OK
+046100         DISPLAY "FATAL - AUDITLOG REOPEN FAILED, STATUS "
+046200             WS-AUDIT-STATUS
+046300         GO TO 9000-ABEND-ON-WRITE-FAILURE
+046400     END-IF.
+046500     CLOSE LOAN-COMPARE-FILE.
+046600     OPEN EXTEND LOAN-COMPARE-FILE.
+046700     IF NOT LOANCMP-OK
+046800         DISPLAY "FATAL - LOANCMP REOPEN FAILED, STATUS "
+046900             WS-LOANCMP-STATUS
+047000         GO TO 9000-ABEND-ON-WRITE-FAILURE
+047100     END-IF.
+047200 1540-EXIT.
+047300     EXIT.
+047400 
+047500* 1550-WRITE-CHECKPOINT
+047600* WRITES THE CURRENT RECORD COUNT AND LAST ACCOUNT NUMBER TO
+047700* LOANCKPT AS A RUN STILL IN PROGRESS. THE FILE IS REOPENED
+047800* OUTPUT EACH TIME SO IT ALWAYS HOLDS ONLY THE LATEST POINT.
+047900* LOANOUT/AUDITLOG/LOANCMP ARE FLUSHED TO DISK FIRST, SO THE
+048000* RECORD COUNT WRITTEN HERE NEVER CLAIMS MORE THAN IS ACTUALLY
+048100* THERE TO RESUME FROM. A BAD WRITE STATUS IS FATAL, THE SAME
+048200* AS LOANOUT/LOANCMP, SINCE A SILENTLY-FAILED CHECKPOINT
+048300* DEFEATS THE WHOLE POINT OF RESTART/RECOVERY.
+048400 1550-WRITE-CHECKPOINT.
+048500     PERFORM 1540-FLUSH-OUTPUT-FILES THRU 1540-EXIT.
+048600     MOVE WS-RUN-DATE TO CK-RUN-DATE.
+048700     MOVE WS-RUN-TIME TO CK-RUN-TIME.
+048800     MOVE WS-RECORD-COUNT TO CK-RECORD-COUNT.
+048900     MOVE WS-LAST-ACCOUNT-NO TO CK-LAST-ACCOUNT-NO.
+049000     MOVE WS-RATE-RECORD-COUNT TO CK-RATE-RECORD-COUNT.
+049100     SET CK-RUN-IN-PROGRESS TO TRUE.
+049200     OPEN OUTPUT LOAN-CHECKPOINT-FILE.
+049300     WRITE LOAN-CHECKPOINT-RECORD.
+049400     CLOSE LOAN-CHECKPOINT-FILE.
+049500     IF NOT CKPT-OK
+049600         DISPLAY "FATAL - LOANCKPT WRITE FAILED, STATUS "
+049700             WS-CKPT-STATUS
+049800         GO TO 9000-ABEND-ON-WRITE-FAILURE
+049900     END-IF.
+050000 1550-EXIT.
+050100     EXIT.
+050200 
+050300* 2000-PROCESS-BATCH
+050400* PROCESSES ONE LOAN REQUEST - VALIDATE IT, COMPUTE THE
+050500* ANNUITY, WRITE IT TO LOANOUT, PRINT THE SCHEDULE, THEN
+050600* ADVANCE TO THE NEXT INPUT RECORD. A REQUEST THAT FAILS
+050700* VALIDATION IS REJECTED WITHOUT EVER REACHING THE COMPUTE
+050800* BLOCK. A REQUEST IN COMPARISON MODE IS DIVERTED TO ITS OWN
+050900* PARAGRAPH BEFORE VALIDATION, SINCE IT CARRIES A TABLE OF
+051000* CANDIDATE IR/M OFFERS INSTEAD OF THE USUAL SINGLE PAIR.
+051100 2000-PROCESS-BATCH.
+051200     MOVE LI-PV TO PV.
+051300     MOVE LI-IR TO IR.
+051400     MOVE LI-M TO M.
+051500     IF LI-RATE-COMPARE
+051600         PERFORM 2210-VALIDATE-COMPARISON-REQUEST THRU 2210-EXIT
+051700         IF WS-REQUEST-INVALID
+051800             PERFORM 2250-WRITE-REJECTED-RESULT THRU 2250-EXIT
+051900             PERFORM 3600-WRITE-AUDIT-RECORD THRU 3600-EXIT
+052000         ELSE
+052100             PERFORM 2500-PROCESS-COMPARISON-REQUEST
+052200                 THRU 2500-EXIT
+052300         END-IF
+052400         GO TO 2000-READ-NEXT
+052500     END-IF.
+052600     PERFORM 2200-VALIDATE-REQUEST THRU 2200-EXIT.
+052700     IF WS-REQUEST-INVALID
+052800         PERFORM 2250-WRITE-REJECTED-RESULT THRU 2250-EXIT
+052900         PERFORM 3600-WRITE-AUDIT-RECORD THRU 3600-EXIT
+053000         GO TO 2000-READ-NEXT
+053100     END-IF.
+053200     PERFORM 3000-COMPUTE-ANNUITY THRU 3000-EXIT.
+053300     DISPLAY "ACCOUNT " LI-ACCOUNT-NO ":" PV SPACE IR SPACE M
+053400         SPACE ANNUITY.
+053500     PERFORM 3500-BUILD-RESULT THRU 3500-EXIT.
+053600     IF LI-RATE-VARIABLE
+053700         PERFORM 2400-LOAD-RATE-SCHEDULE THRU 2400-EXIT
+053800     ELSE
+053900         PERFORM 2450-LOAD-FIXED-RATE-SCHEDULE THRU 2450-EXIT
+054000     END-IF.
+054100     PERFORM 4000-PRINT-SCHEDULE THRU 4000-EXIT.
+054200     PERFORM 3550-WRITE-RESULT THRU 3550-EXIT.
+054300     PERFORM 3600-WRITE-AUDIT-RECORD THRU 3600-EXIT.
+054400 2000-READ-NEXT.
+054500     ADD 1 TO WS-RECORD-COUNT.
+054600     MOVE LI-ACCOUNT-NO TO WS-LAST-ACCOUNT-NO.
+054700     PERFORM 1500-CHECKPOINT-IF-DUE THRU 1500-EXIT.
+054800     PERFORM 1100-READ-LOAN-RECORD THRU 1100-EXIT.
+054900 2000-EXIT.
+055000     EXIT.
+055100 
+055200* 2400-LOAD-RATE-SCHEDULE
+055300* BUILDS THE PER-PERIOD RATE TABLE FOR A VARIABLE-RATE LOAN -
+055400* DEFAULTS EVERY PERIOD TO LI-IR, THEN OVERLAYS WHATEVER
+055500* RATE-CHANGE ENTRIES LOANRATE CARRIES FOR THIS ACCOUNT.
+055600 2400-LOAD-RATE-SCHEDULE.
+055700     MOVE LI-IR TO WS-PREVIOUS-RATE.
+055800     PERFORM 2410-SET-DEFAULT-RATE THRU 2410-EXIT
+055900         VARYING WS-PERIOD-NO FROM 1 BY 1
+056000         UNTIL WS-PERIOD-NO > M.
+056100     PERFORM 2420-OVERLAY-RATE-SCHEDULE THRU 2420-EXIT
+056200         UNTIL LOANRATE-EOF
+056300         OR RT-ACCOUNT-NO NOT = LI-ACCOUNT-NO.
+056400 2400-EXIT.
+056500     EXIT.
+056600 
+056700* 2410-SET-DEFAULT-RATE
+056800* LOADS LI-IR INTO ONE ENTRY OF THE RATE TABLE.
+056900 2410-SET-DEFAULT-RATE.
+057000     MOVE LI-IR TO WS-RATE-ENTRY (WS-PERIOD-NO).
+057100 2410-EXIT.
+057200     EXIT.
+057300 
+057400* 2420-OVERLAY-RATE-SCHEDULE
+057500* CONSUMES ONE LOANRATE DETAIL FOR THE CURRENT ACCOUNT,
+057600* OVERLAYING ITS RATE ONTO THE MATCHING PERIOD OF THE TABLE.
+057700 2420-OVERLAY-RATE-SCHEDULE.
+057800     IF RT-PERIOD-NO >= 1 AND RT-PERIOD-NO <= M
+057900         MOVE RT-PERIOD-RATE TO
+058000             WS-RATE-ENTRY (RT-PERIOD-NO)
+058100     END-IF.
+058200     PERFORM 1200-READ-RATE-RECORD THRU 1200-EXIT.
+058300 2420-EXIT.
+058400     EXIT.
+058500 
+058600* 2450-LOAD-FIXED-RATE-SCHEDULE
+058700* BUILDS A FLAT RATE TABLE OF LI-IR FOR A FIXED-RATE LOAN SO
+058800* THE SCHEDULE PRINTER CAN TREAT BOTH MODES THE SAME WAY.
+058900 2450-LOAD-FIXED-RATE-SCHEDULE.
+059000     MOVE LI-IR TO WS-PREVIOUS-RATE.
+059100     PERFORM 2410-SET-DEFAULT-RATE THRU 2410-EXIT
+059200         VARYING WS-PERIOD-NO FROM 1 BY 1
+059300         UNTIL WS-PERIOD-NO > M.
+059400 2450-EXIT.
+059500     EXIT.
+059600 
+059700* 2200-VALIDATE-REQUEST
+059800* SANITY-CHECKS PV, IR AND M BEFORE THE ANNUITY FORMULA IS
+059900* EVER APPLIED. IR = 0 OR M = 0 WOULD DRIVE D TO ZERO AND
+060000* BLOW UP THE FINAL DIVIDE, SO BOTH ARE CAUGHT HERE INSTEAD.
+060100* AN EXTRA-PAYMENT PERIOD OUTSIDE 1 THRU M IS ALSO CAUGHT
+060200* HERE, SINCE 4250-SIMULATE-EXTRA-PAYMENT-LINE WOULD OTHERWISE
+060300* NEVER MATCH IT AND THE LUMP SUM WOULD BE SILENTLY DROPPED
+060400* INSTEAD OF APPLIED OR REJECTED.
+060500 2200-VALIDATE-REQUEST.
+060600     SET WS-REQUEST-VALID TO TRUE.
+060700     MOVE SPACES TO WS-REJECT-REASON.
+060800     IF PV = ZERO
+060900         SET WS-REQUEST-INVALID TO TRUE
+061000         MOVE "PV MUST BE GREATER THAN ZERO" TO
+061100             WS-REJECT-REASON
+061200     END-IF.
+061300     IF WS-REQUEST-VALID AND (IR = ZERO OR IR >= 1)
+061400         SET WS-REQUEST-INVALID TO TRUE
+061500         MOVE "IR MUST BE > 0 AND < 1" TO
+061600             WS-REJECT-REASON
+061700     END-IF.
+061800     IF WS-REQUEST-VALID AND M = ZERO
+061900         SET WS-REQUEST-INVALID TO TRUE
+062000         MOVE "M MUST BE GREATER THAN ZERO" TO
+062100             WS-REJECT-REASON
+062200     END-IF.
+062300     IF WS-REQUEST-VALID AND LI-EXTRA-PAYMENT-AMT > ZERO
+062400         AND (LI-EXTRA-PAYMENT-PERIOD = ZERO
+062500         OR LI-EXTRA-PAYMENT-PERIOD > M)
+062600         SET WS-REQUEST-INVALID TO TRUE
+062700         MOVE "EXTRA PAYMENT PERIOD OUT OF RANGE" TO
+062800             WS-REJECT-REASON
+062900     END-IF.
+063000 2200-EXIT.
+063100     EXIT.
+063200 
+063300* 2210-VALIDATE-COMPARISON-REQUEST
+063400* SANITY-CHECKS PV AND THE CANDIDATE COUNT FOR A COMPARISON-
+063500* MODE REQUEST BEFORE ANY CANDIDATE IS COMPUTED. A COMPARISON
+063600* REQUEST HAS NO SINGLE IR/M OF ITS OWN TO VALIDATE HERE -
+063700* EACH CANDIDATE S OWN IR/M IS VALIDATED SEPARATELY, BY
+063800* LOANCALC, AS IT IS COMPUTED. LI-COMPARE-COUNT IS CAPPED AT
+063900* 5 HERE SINCE LI-CANDIDATE-TABLE/CM-CANDIDATE-TABLE ONLY HOLD
+064000* 5 SLOTS - WITHOUT THIS CHECK, A COUNT OF 6-9 WOULD WRITE A
+064100* LOANCMP RECORD CLAIMING MORE CANDIDATES THAN WERE ACTUALLY
+064200* COMPUTED.
+064300 2210-VALIDATE-COMPARISON-REQUEST.
+064400     SET WS-REQUEST-VALID TO TRUE.
+064500     MOVE SPACES TO WS-REJECT-REASON.
+064600     IF PV = ZERO
+064700         SET WS-REQUEST-INVALID TO TRUE
+064800         MOVE "PV MUST BE GREATER THAN ZERO" TO
+064900             WS-REJECT-REASON
+065000     END-IF.
+065100     IF WS-REQUEST-VALID AND LI-COMPARE-COUNT > 5
+065200         SET WS-REQUEST-INVALID TO TRUE
+065300         MOVE "COMPARE COUNT MUST NOT EXCEED 5" TO
+065400             WS-REJECT-REASON
+065500     END-IF.
+065600 2210-EXIT.
+065700     EXIT.
+065800 
+065900* 2250-WRITE-REJECTED-RESULT
+066000* LOGS AND WRITES A REJECTED REQUEST TO LOANOUT WITH A ZERO
+066100* ANNUITY AND THE REASON IT WAS TURNED AWAY. LR-PAYOFF-PERIOD
+066200* AND LR-INTEREST-SAVED ARE ZEROED OUT THE SAME AS THE
+066300* ACCEPTED AND COMPARED PATHS DO, SO NO UNSET BYTES REACH THE
+066400* WRITE.
+066500 2250-WRITE-REJECTED-RESULT.
+066600     DISPLAY "ACCOUNT " LI-ACCOUNT-NO " REJECTED - "
+066700         WS-REJECT-REASON.
+066800     MOVE LI-ACCOUNT-NO TO LR-ACCOUNT-NO.
+066900     MOVE LI-CURRENCY-CODE TO LR-CURRENCY-CODE.
+067000     MOVE PV TO LR-PV.
+067100     MOVE IR TO LR-IR.
+067200     MOVE M TO LR-M.
+067300     MOVE ZERO TO LR-ANNUITY.
+067400     SET LR-STATUS-REJECTED TO TRUE.
+067500     MOVE WS-REJECT-REASON TO LR-REJECT-REASON.
+067600     MOVE ZERO TO LR-PAYOFF-PERIOD.
+067700     MOVE ZERO TO LR-INTEREST-SAVED.
+067800     WRITE LOAN-RESULT-RECORD.
+067900     IF NOT LOANOUT-OK
+068000         DISPLAY "FATAL - LOANOUT WRITE FAILED, STATUS "
+068100             WS-LOANOUT-STATUS
+068200         GO TO 9000-ABEND-ON-WRITE-FAILURE
+068300     END-IF.
+068400 2250-EXIT.
+068500     EXIT.
+068600 
+068700* 2500-PROCESS-COMPARISON-REQUEST
+068800* COMPUTES THE ANNUITY AND TOTAL INTEREST FOR EVERY CANDIDATE
+068900* IR/M PAIR CARRIED BY A COMPARISON-MODE REQUEST, PRINTS THEM
+069000* SIDE BY SIDE, AND WRITES THE COMPARISON TO LOANCMP AND A
+069100* SUMMARY LINE TO LOANOUT AND AUDITLOG LIKE ANY OTHER REQUEST.
+069200* THE RECORD IS INITIALIZED FIRST SO ANY UNUSED CANDIDATE
+069300* SLOTS BEYOND LI-COMPARE-COUNT GO OUT AS ZERO, NOT GARBAGE.
+069400 2500-PROCESS-COMPARISON-REQUEST.
+069500     INITIALIZE LOAN-COMPARISON-RECORD.
+069600     DISPLAY "COMPARISON REQUEST FOR ACCOUNT " LI-ACCOUNT-NO.
+069700     DISPLAY "  CAND  IR        M  ANNUITY      TOTAL INTEREST".
+069800     PERFORM 2550-COMPARE-ONE-CANDIDATE THRU 2550-EXIT
+069900         VARYING WS-CAND-NO FROM 1 BY 1
+070000         UNTIL WS-CAND-NO > LI-COMPARE-COUNT
+070100         OR WS-CAND-NO > 5.
+070200     PERFORM 3700-WRITE-COMPARISON-RECORD THRU 3700-EXIT.
+070300     PERFORM 2590-BUILD-COMPARISON-SUMMARY THRU 2590-EXIT.
+070400     PERFORM 3550-WRITE-RESULT THRU 3550-EXIT.
+070500     PERFORM 3600-WRITE-AUDIT-RECORD THRU 3600-EXIT.
+070600 2500-EXIT.
+070700     EXIT.
+070800 
+070900* 2550-COMPARE-ONE-CANDIDATE
+071000* COMPUTES AND PRINTS ONE CANDIDATE ROW OF THE COMPARISON,
+071100* USING THE SAME ANNUITY FORMULA AS A NORMAL REQUEST BUT WITH
+071200* THIS CANDIDATE S OWN IR AND M IN PLACE OF LI-IR AND LI-M. A
+071300* CANDIDATE WHOSE OWN IR OR M LOANCALC REJECTS IS REPORTED AS
+071400* REJECTED INSTEAD OF BEING COMPUTED FROM A ZERO ANNUITY.
+071500 2550-COMPARE-ONE-CANDIDATE.
+071600     MOVE LI-CAND-IR (WS-CAND-NO) TO IR.
+071700     MOVE LI-CAND-M (WS-CAND-NO) TO M.
+071800     PERFORM 3000-COMPUTE-ANNUITY THRU 3000-EXIT.
+071900     MOVE IR TO CM-CAND-IR (WS-CAND-NO).
+072000     MOVE M TO CM-CAND-M (WS-CAND-NO).
+072100     IF LC-CALC-OK
+072200         MOVE ANNUITY TO CM-CAND-ANNUITY (WS-CAND-NO)
+072300         COMPUTE CM-CAND-TOTAL-INTEREST (WS-CAND-NO) =
+072400             (ANNUITY * M) - PV
+072500         DISPLAY "  " WS-CAND-NO SPACE IR SPACE M SPACE ANNUITY
+072600             SPACE CM-CAND-TOTAL-INTEREST (WS-CAND-NO)
+072700     ELSE
+072800         MOVE ZERO TO CM-CAND-ANNUITY (WS-CAND-NO)
+072900         MOVE ZERO TO CM-CAND-TOTAL-INTEREST (WS-CAND-NO)
+073000         DISPLAY "  " WS-CAND-NO
+073100             " CANDIDATE REJECTED - INVALID IR OR M"
+073200     END-IF.
+073300 2550-EXIT.
+073400     EXIT.
+073500 
+073600* 2590-BUILD-COMPARISON-SUMMARY
+073700* BUILDS A LOANOUT/AUDITLOG SUMMARY LINE FOR A COMPARISON
+073800* REQUEST. THE DETAILED PER-CANDIDATE FIGURES LIVE ON LOANCMP,
+073900* SO THE SUMMARY CARRIES ONLY THE PV AND THE COMPARED STATUS.
+074000 2590-BUILD-COMPARISON-SUMMARY.
+074100     MOVE LI-ACCOUNT-NO TO LR-ACCOUNT-NO.
+074200     MOVE LI-CURRENCY-CODE TO LR-CURRENCY-CODE.
+074300     MOVE PV TO LR-PV.
+074400     MOVE ZERO TO LR-IR.
+074500     MOVE ZERO TO LR-M.
+074600     MOVE ZERO TO LR-ANNUITY.
+074700     SET LR-STATUS-COMPARED TO TRUE.
+074800     MOVE SPACES TO LR-REJECT-REASON.
+074900     MOVE ZERO TO LR-PAYOFF-PERIOD.
+075000     MOVE ZERO TO LR-INTEREST-SAVED.
+075100 2590-EXIT.
+075200     EXIT.
+075300 
+075400* 3000-COMPUTE-ANNUITY
+075500* CALLS THE SHARED LOANCALC SUBROUTINE TO APPLY THE STANDARD
+075600* ANNUITY FORMULA
+075700*     ANNUITY = PV * IR / (1 - (1+IR)**-M)
+075800* TO THE CURRENT PV/IR/M. LC-RETURN-CODE COMES BACK SET FOR THE
+075900* CALLER TO INSPECT - THE SINGLE-LOAN PATH NEVER CALLS HERE
+076000* WITH AN IR/M LOANCALC WOULD REJECT, SINCE 2200-VALIDATE-
+076100* REQUEST ALREADY SCREENED THEM, BUT THE COMPARISON PATH CALLS
+076200* HERE WITH EACH CANDIDATE S OWN IR/M UNSCREENED AND DOES
+076300* CHECK THE RETURN CODE. THIS PARAGRAPH IS ALSO PERFORMED FROM
+076400* THE MIDDLE OF THE SCHEDULE PRINTERS (4150/4260) EVERY TIME A
+076500* VARIABLE RATE CHANGES, SO IT DOES NOT DISPLAY ANYTHING ITSELF
+076600* - EACH CALLER THAT WANTS A ONE-LINE LOG OF THE RESULT PRINTS
+076700* ITS OWN, SO THE BORROWER-FACING AMORTIZATION TABLE NEVER GETS
+076800* A STRAY LINE IN THE MIDDLE OF IT.
+076900 3000-COMPUTE-ANNUITY.
+077000     CALL "LOANCALC" USING PV, IR, M, ANNUITY,
+077100         LC-RETURN-CODE.
+077200 3000-EXIT.
+077300     EXIT.
+077400 
+077500* 3500-BUILD-RESULT
+077600* BUILDS THE LOANOUT RESULT RECORD FOR THIS LOAN. THE WRITE
+077700* ITSELF IS DEFERRED TO 3550 SO THE AMORTIZATION SCHEDULE AND
+077800* ANY EXTRA-PAYMENT SIMULATION CAN STILL FILL IN THE PAYOFF
+077900* PERIOD AND INTEREST SAVED BEFORE THE RECORD GOES OUT.
+078000 3500-BUILD-RESULT.
+078100     MOVE LI-ACCOUNT-NO TO LR-ACCOUNT-NO.
+078200     MOVE LI-CURRENCY-CODE TO LR-CURRENCY-CODE.
+078300     MOVE PV TO LR-PV.
+078400     MOVE IR TO LR-IR.
+078500     MOVE M TO LR-M.
+078600     MOVE ANNUITY TO LR-ANNUITY.
+078700     SET LR-STATUS-OK TO TRUE.
+078800     MOVE SPACES TO LR-REJECT-REASON.
+078900     MOVE ZERO TO LR-PAYOFF-PERIOD.
+079000     MOVE ZERO TO LR-INTEREST-SAVED.
+079100 3500-EXIT.
+079200     EXIT.
+079300 
+079400* 3550-WRITE-RESULT
+079500* WRITES THE COMPLETED LOANOUT RESULT RECORD FOR THIS LOAN. A
+079600* BAD WRITE STATUS IS FATAL - THERE IS NO WAY TO HAND THIS
+079700* LOAN S RESULT BACK TO THE CALLER, SO THE RUN IS ABENDED
+079800* RATHER THAN SILENTLY DROPPING IT.
+079900 3550-WRITE-RESULT.
+080000     WRITE LOAN-RESULT-RECORD.
+080100     IF NOT LOANOUT-OK
+080200         DISPLAY "FATAL - LOANOUT WRITE FAILED, STATUS "
+080300             WS-LOANOUT-STATUS
+080400         GO TO 9000-ABEND-ON-WRITE-FAILURE
+080500     END-IF.
+080600 3550-EXIT.
+080700     EXIT.
+080800 
+080900* 3700-WRITE-COMPARISON-RECORD
+081000* WRITES THE COMPLETED LOANCMP RECORD FOR A COMPARISON
+081100* REQUEST. THE CANDIDATE TABLE ITSELF WAS ALREADY FILLED IN BY
+081200* 2550-COMPARE-ONE-CANDIDATE BEFORE THIS PARAGRAPH IS REACHED.
+081300* A BAD WRITE STATUS IS FATAL FOR THE SAME REASON AS LOANOUT.
+081400 3700-WRITE-COMPARISON-RECORD.
+081500     MOVE LI-ACCOUNT-NO TO CM-ACCOUNT-NO.
+081600     MOVE LI-CURRENCY-CODE TO CM-CURRENCY-CODE.
+081700     MOVE PV TO CM-PV.
+081800     MOVE LI-COMPARE-COUNT TO CM-CANDIDATE-COUNT.
+081900     WRITE LOAN-COMPARISON-RECORD.
+082000     IF NOT LOANCMP-OK
+082100         DISPLAY "FATAL - LOANCMP WRITE FAILED, STATUS "
+082200             WS-LOANCMP-STATUS
+082300         GO TO 9000-ABEND-ON-WRITE-FAILURE
+082400     END-IF.
+082500 3700-EXIT.
+082600     EXIT.
+082700 
+082800* 3600-WRITE-AUDIT-RECORD
+082900* APPENDS ONE AUDITLOG LINE FOR THIS REQUEST, ACCEPTED OR
+083000* REJECTED, SO THE QUOTE CAN BE RECONSTRUCTED LATER. A BAD
+083100* WRITE STATUS IS FATAL, THE SAME AS LOANOUT/LOANCMP, SINCE A
+083200* SILENTLY-DROPPED AUDIT LINE DEFEATS THE WHOLE POINT OF THE
+083300* TRAIL.
+083400 3600-WRITE-AUDIT-RECORD.
+083500     MOVE WS-RUN-DATE TO AU-RUN-DATE.
+083600     MOVE WS-RUN-TIME TO AU-RUN-TIME.
+083700     MOVE WS-OPERATOR-ID TO AU-OPERATOR-ID.
+083800     MOVE LR-ACCOUNT-NO TO AU-ACCOUNT-NO.
+083900     MOVE LR-CURRENCY-CODE TO AU-CURRENCY-CODE.
+084000     MOVE LR-PV TO AU-PV.
+084100     MOVE LR-IR TO AU-IR.
+084200     MOVE LR-M TO AU-M.
+084300     MOVE LR-ANNUITY TO AU-ANNUITY.
+084400     MOVE LR-STATUS-CODE TO AU-STATUS-CODE.
+084500     WRITE AUDIT-TRAIL-RECORD.
+084600     IF NOT AUDIT-OK
+084700         DISPLAY "FATAL - AUDITLOG WRITE FAILED, STATUS "
+084800             WS-AUDIT-STATUS
+084900         GO TO 9000-ABEND-ON-WRITE-FAILURE
+085000     END-IF.
+085100 3600-EXIT.
+085200     EXIT.
+085300 
+085400* 4000-PRINT-SCHEDULE
+085500* WALKS THE M PERIODS ONE AT A TIME, SPLITTING EACH PAYMENT
+085600* INTO ITS INTEREST AND PRINCIPAL PORTIONS AND CARRYING THE
+085700* REMAINING BALANCE FORWARD, SO THE FULL AMORTIZATION TABLE
+085800* CAN BE HANDED TO THE BORROWER.
+085900 4000-PRINT-SCHEDULE.
+086000     MOVE PV TO WS-BALANCE.
+086100     MOVE ZERO TO WS-BASELINE-TOTAL-INTEREST.
+086200     DISPLAY "PERIOD  INTEREST    PRINCIPAL   BALANCE".
+086300     PERFORM 4100-PRINT-SCHEDULE-LINE THRU 4100-EXIT
+086400         VARYING WS-PERIOD-NO FROM 1 BY 1
+086500         UNTIL WS-PERIOD-NO > M.
+086600     IF LI-EXTRA-PAYMENT-AMT > ZERO
+086700         PERFORM 4200-SIMULATE-EXTRA-PAYMENT THRU 4200-EXIT
+086800     END-IF.
+086900 4000-EXIT.
+087000     EXIT.
+087100 
+087200* 4100-PRINT-SCHEDULE-LINE
+087300* PRINTS ONE LINE OF THE AMORTIZATION SCHEDULE FOR THE
+087400* CURRENT WS-PERIOD-NO AND ROLLS THE BALANCE FORWARD. WHEN
+087500* THE TABLE RATE FOR THIS PERIOD DIFFERS FROM THE LAST ONE
+087600* APPLIED, THE PAYMENT IS RE-AMORTIZED FIRST.
+087700 4100-PRINT-SCHEDULE-LINE.
+087800     IF WS-RATE-ENTRY (WS-PERIOD-NO) NOT = WS-PREVIOUS-RATE
+087900         PERFORM 4150-RECOMPUTE-ANNUITY THRU 4150-EXIT
+088000     END-IF.
+088100     COMPUTE WS-INTEREST-PORTION ROUNDED =
+088200         WS-BALANCE * WS-RATE-ENTRY (WS-PERIOD-NO).
+088300     COMPUTE WS-PRINCIPAL-PORTION ROUNDED =
+088400         ANNUITY - WS-INTEREST-PORTION.
+088500     COMPUTE WS-BALANCE ROUNDED =
+088600         WS-BALANCE - WS-PRINCIPAL-PORTION.
+088700     ADD WS-INTEREST-PORTION TO WS-BASELINE-TOTAL-INTEREST.
+088800     DISPLAY WS-PERIOD-NO SPACE WS-INTEREST-PORTION SPACE
+088900         WS-PRINCIPAL-PORTION SPACE WS-BALANCE.
+089000 4100-EXIT.
+089100     EXIT.
+089200 
+089300* 4150-RECOMPUTE-ANNUITY
+089400* RE-AMORTIZES THE REMAINING BALANCE OVER THE REMAINING
+089500* PERIODS AT THE NEW RATE, AS A VARIABLE-RATE LOAN DOES ON
+089600* EVERY RATE-CHANGE DATE. M IS SAVED AND RESTORED SO THE
+089700* OUTER SCHEDULE LOOP STILL RUNS TO THE ORIGINAL TERM.
+089800 4150-RECOMPUTE-ANNUITY.
+089900     MOVE M TO WS-SAVED-M.
+090000     MOVE WS-BALANCE TO PV.
+090100     MOVE WS-RATE-ENTRY (WS-PERIOD-NO) TO IR.
+090200     COMPUTE M = WS-SAVED-M - WS-PERIOD-NO + 1.
+090300     PERFORM 3000-COMPUTE-ANNUITY THRU 3000-EXIT.
+090400     MOVE WS-SAVED-M TO M.
+090500     MOVE WS-RATE-ENTRY (WS-PERIOD-NO) TO WS-PREVIOUS-RATE.
+090600 4150-EXIT.
+090700     EXIT.
+090800 
+090900* 4200-SIMULATE-EXTRA-PAYMENT
+091000* REPLAYS THE SCHEDULE WITH THE OPERATOR-SUPPLIED EXTRA
+091100* PAYMENT APPLIED AT LI-EXTRA-PAYMENT-PERIOD, STOPPING AS
+091200* SOON AS THE LOAN IS PAID OFF, AND REPORTS THE RECALCULATED
+091300* PAYOFF PERIOD AND THE INTEREST SAVED VERSUS THE BASELINE
+091400* SCHEDULE JUST PRINTED. THE NOMINAL ANNUITY IS RECOMPUTED
+091500* FRESH HERE SINCE THE BASELINE PASS MAY HAVE LEFT IT RE-
+091600* AMORTIZED AT A LATER RATE; WS-EXTRA-PREVIOUS-RATE IS SET TO
+091700* MATCH THAT NOMINAL RATE SO 4250 ONLY RE-AMORTIZES AGAIN AT
+091800* AN ACTUAL RATE CHANGE, THE SAME WAY THE BASELINE PASS DOES.
+091900 4200-SIMULATE-EXTRA-PAYMENT.
+092000     MOVE LI-PV TO PV.
+092100     MOVE LI-IR TO IR.
+092200     PERFORM 3000-COMPUTE-ANNUITY THRU 3000-EXIT.
+092300     MOVE LI-IR TO WS-EXTRA-PREVIOUS-RATE.
+092400     MOVE PV TO WS-EXTRA-BALANCE.
+092500     MOVE ZERO TO WS-EXTRA-TOTAL-INTEREST.
+092600     MOVE ZERO TO WS-PAYOFF-PERIOD.
+092700     DISPLAY "EXTRA PAYMENT SIMULATION FOR ACCOUNT "
+092800         LI-ACCOUNT-NO.
+092900     PERFORM 4250-SIMULATE-EXTRA-PAYMENT-LINE THRU 4250-EXIT
+093000         VARYING WS-EXTRA-PERIOD-NO FROM 1 BY 1
+093100         UNTIL WS-EXTRA-PERIOD-NO > M
+093200         OR WS-EXTRA-BALANCE NOT > ZERO.
+093300     IF WS-PAYOFF-PERIOD = ZERO
+093400         MOVE M TO WS-PAYOFF-PERIOD
+093500     END-IF.
+093600     COMPUTE WS-INTEREST-SAVED =
+093700         WS-BASELINE-TOTAL-INTEREST - WS-EXTRA-TOTAL-INTEREST.
+093800     DISPLAY "NEW PAYOFF PERIOD " WS-PAYOFF-PERIOD.
+093900     DISPLAY "TOTAL INTEREST SAVED " WS-INTEREST-SAVED.
+094000     MOVE WS-PAYOFF-PERIOD TO LR-PAYOFF-PERIOD.
+094100     MOVE WS-INTEREST-SAVED TO LR-INTEREST-SAVED.
+094200 4200-EXIT.
+094300     EXIT.
+094400 
+094500* 4250-SIMULATE-EXTRA-PAYMENT-LINE
+094600* PRINTS ONE LINE OF THE EXTRA-PAYMENT SCHEDULE, APPLIES THE
+094700* LUMP SUM WHEN ITS PERIOD IS REACHED, AND REMEMBERS THE
+094800* FIRST PERIOD THE BALANCE REACHES ZERO. WHEN THE TABLE RATE
+094900* FOR THIS PERIOD DIFFERS FROM THE LAST ONE APPLIED, THE
+095000* PAYMENT IS RE-AMORTIZED FIRST, THE SAME AS 4100 DOES FOR
+095100* THE BASELINE SCHEDULE, SO A VARIABLE-RATE LOAN S EXTRA-
+095200* PAYMENT SIMULATION STAYS ON THE SAME RATE BASIS THROUGHOUT.
+095300 4250-SIMULATE-EXTRA-PAYMENT-LINE.
+095400     IF WS-RATE-ENTRY (WS-EXTRA-PERIOD-NO) NOT =
+095500         WS-EXTRA-PREVIOUS-RATE
+095600         PERFORM 4260-RECOMPUTE-EXTRA-ANNUITY THRU 4260-EXIT
+095700     END-IF.
+095800     COMPUTE WS-EXTRA-INTEREST-PORTION ROUNDED =
+095900         WS-EXTRA-BALANCE *
+096000         WS-RATE-ENTRY (WS-EXTRA-PERIOD-NO).
+096100     COMPUTE WS-EXTRA-PRINCIPAL-PORTION ROUNDED =
+096200         ANNUITY - WS-EXTRA-INTEREST-PORTION.
+096300     COMPUTE WS-EXTRA-BALANCE ROUNDED =
+096400         WS-EXTRA-BALANCE - WS-EXTRA-PRINCIPAL-PORTION.
+096500     IF WS-EXTRA-PERIOD-NO = LI-EXTRA-PAYMENT-PERIOD
+096600         COMPUTE WS-EXTRA-BALANCE ROUNDED =
+096700             WS-EXTRA-BALANCE - LI-EXTRA-PAYMENT-AMT
+096800     END-IF.
+096900     ADD WS-EXTRA-INTEREST-PORTION TO WS-EXTRA-TOTAL-INTEREST.
+097000     IF WS-EXTRA-BALANCE NOT > ZERO
+097100         AND WS-PAYOFF-PERIOD = ZERO
+097200         MOVE WS-EXTRA-PERIOD-NO TO WS-PAYOFF-PERIOD
+097300     END-IF.
+097400     DISPLAY WS-EXTRA-PERIOD-NO SPACE
+097500         WS-EXTRA-INTEREST-PORTION SPACE
+097600         WS-EXTRA-PRINCIPAL-PORTION SPACE WS-EXTRA-BALANCE.
+097700 4250-EXIT.
+097800     EXIT.
+097900 
+098000* 4260-RECOMPUTE-EXTRA-ANNUITY
+098100* RE-AMORTIZES THE REMAINING WS-EXTRA-BALANCE OVER THE
+098200* REMAINING PERIODS AT THE NEW RATE, MIRRORING 4150-RECOMPUTE-
+098300* ANNUITY BUT AGAINST THE EXTRA-PAYMENT BALANCE INSTEAD OF THE
+098400* BASELINE ONE. M IS SAVED AND RESTORED SO THE OUTER EXTRA-
+098500* PAYMENT LOOP STILL RUNS TO THE ORIGINAL TERM.
+098600 4260-RECOMPUTE-EXTRA-ANNUITY.
+098700     MOVE M TO WS-EXTRA-SAVED-M.
+098800     MOVE WS-EXTRA-BALANCE TO PV.
+098900     MOVE WS-RATE-ENTRY (WS-EXTRA-PERIOD-NO) TO IR.
+099000     COMPUTE M = WS-EXTRA-SAVED-M - WS-EXTRA-PERIOD-NO + 1.
+099100     PERFORM 3000-COMPUTE-ANNUITY THRU 3000-EXIT.
+099200     MOVE WS-EXTRA-SAVED-M TO M.
+099300     MOVE WS-RATE-ENTRY (WS-EXTRA-PERIOD-NO) TO
+099400         WS-EXTRA-PREVIOUS-RATE.
+099500 4260-EXIT.
+099600     EXIT.
+099700 
+099800* 8000-FINALIZE
+099900* MARKS LOANCKPT COMPLETE, SINCE THIS RUN FINISHED THE WHOLE
+100000* BATCH AND A FUTURE RUN SHOULD START FROM THE TOP OF LOANIN
+100100* RATHER THAN SKIP ANYTHING, THEN CLOSES THE BATCH FILES.
+100200 8000-FINALIZE.
+100300     PERFORM 1560-WRITE-FINAL-CHECKPOINT THRU 1560-EXIT.
+100400     CLOSE LOAN-IN-FILE.
+100500     CLOSE LOAN-OUT-FILE.
+100600     CLOSE LOAN-RATE-FILE.
+100700     CLOSE LOAN-AUDIT-FILE.
+100800     CLOSE LOAN-COMPARE-FILE.
+100900 8000-EXIT.
+101000     EXIT.
+101100 
+101200* 1560-WRITE-FINAL-CHECKPOINT
+101300* WRITES LOANCKPT ONE LAST TIME MARKED COMPLETE, SO THE NEXT
+101400* RUN OF THE PROGRAM DOES NOT SKIP ANY RECORDS.
+101500 1560-WRITE-FINAL-CHECKPOINT.
+101600     MOVE WS-RUN-DATE TO CK-RUN-DATE.
+101700     MOVE WS-RUN-TIME TO CK-RUN-TIME.
+101800     MOVE WS-RECORD-COUNT TO CK-RECORD-COUNT.
+101900     MOVE WS-LAST-ACCOUNT-NO TO CK-LAST-ACCOUNT-NO.
+102000     MOVE WS-RATE-RECORD-COUNT TO CK-RATE-RECORD-COUNT.
+102100     SET CK-RUN-COMPLETE TO TRUE.
+102200     OPEN OUTPUT LOAN-CHECKPOINT-FILE.
+102300     WRITE LOAN-CHECKPOINT-RECORD.
+102400     CLOSE LOAN-CHECKPOINT-FILE.
+102500     IF NOT CKPT-OK
+102600         DISPLAY "FATAL - LOANCKPT WRITE FAILED, STATUS "
+102700             WS-CKPT-STATUS
+102800         GO TO 9000-ABEND-ON-WRITE-FAILURE
+102900     END-IF.
+103000 1560-EXIT.
+103100     EXIT.
+103200 
+103300* 9000-ABEND-ON-WRITE-FAILURE
+103400* COMMON FATAL EXIT FOR AN UNEXPECTED LOANOUT, LOANCMP,
+103500* AUDITLOG OR LOANCKPT WRITE FAILURE. THE CHECKPOINT WRITE
+103600* HERE IS REPEATED INLINE RATHER THAN BY PERFORMING 1550, AND
+103700* ITS OWN STATUS IS NOT CHECKED, SO A SECOND LOANCKPT FAILURE
+103800* WHILE ALREADY ABENDING CANNOT LOOP BACK INTO THIS SAME
+103900* PARAGRAPH - THIS IS A BEST-EFFORT FINAL ATTEMPT TO LEAVE THE
+104000* CHECKPOINT AT THE LAST RECORD SUCCESSFULLY WRITTEN, SO A
+104100* RESTART PICKS UP FROM THERE RATHER THAN FROM THE TOP OF
+104200* LOANIN, BUT THE RUN ABENDS EITHER WAY. THE RUN IS THEN
+104300* ABENDED WITH A NON-ZERO RETURN CODE.
+104400 9000-ABEND-ON-WRITE-FAILURE.
+104500     MOVE WS-RUN-DATE TO CK-RUN-DATE.
+104600     MOVE WS-RUN-TIME TO CK-RUN-TIME.
+104700     MOVE WS-RECORD-COUNT TO CK-RECORD-COUNT.
+104800     MOVE WS-LAST-ACCOUNT-NO TO CK-LAST-ACCOUNT-NO.
+104900     MOVE WS-RATE-RECORD-COUNT TO CK-RATE-RECORD-COUNT.
+105000     SET CK-RUN-IN-PROGRESS TO TRUE.
+105100     OPEN OUTPUT LOAN-CHECKPOINT-FILE.
+105200     WRITE LOAN-CHECKPOINT-RECORD.
+105300     CLOSE LOAN-CHECKPOINT-FILE.
+105400     CLOSE LOAN-IN-FILE.
+105500     CLOSE LOAN-OUT-FILE.
+105600     CLOSE LOAN-RATE-FILE.
+105700     CLOSE LOAN-AUDIT-FILE.
+105800     CLOSE LOAN-COMPARE-FILE.
+105900     MOVE 16 TO RETURN-CODE.
+106000     STOP RUN.
