@@ -0,0 +1,96 @@
+000100*****************************************************************
+000200* PROGRAM-ID.  LOANCALC
+000300* AUTHOR.      M. DELCOURT
+000400* INSTALLATION. BACK OFFICE SYSTEMS - LOAN SIMULATION UNIT
+000500* DATE-WRITTEN. 2026-08-09
+000600* DATE-COMPILED.
+000700*
+000800* PURPOSE.
+000900*     APPLIES THE STANDARD ANNUITY FORMULA
+001000*         ANNUITY = PV * IR / (1 - (1+IR)**-M)
+001100*     TO A PV/IR/M TRIPLE PASSED ON THE CALL, SO PROGRAM LOAN
+001200*     AND ANY OTHER BATCH PROGRAM IN THE SHOP CAN SHARE ONE
+001300*     IMPLEMENTATION OF THE ANNUITY MATH INSTEAD OF EVERY
+001400*     PROGRAM RE-IMPLEMENTING THE COMPUTE A/B/C/D CHAIN BY HAND.
+001500*
+001600* MODIFICATION HISTORY.
+001700*     2026-08-09 MDC  ORIGINAL VERSION, EXTRACTED FROM THE
+001800*                      INLINE COMPUTE BLOCK IN PROGRAM LOAN.
+001900*****************************************************************
+002000 IDENTIFICATION DIVISION.
+002100 PROGRAM-ID. LOANCALC.
+002200 AUTHOR. M. DELCOURT.
+002300 INSTALLATION. BACK OFFICE SYSTEMS - LOAN SIMULATION UNIT.
+002400 DATE-WRITTEN. 2026-08-09.
+002500 DATE-COMPILED.
+002600 
+002700*----------------------------------------------------------------
+002800* DATA DIVISION
+002900*----------------------------------------------------------------
+003000 DATA DIVISION.
+003100 WORKING-STORAGE SECTION.
+003200 
+003300* INTERMEDIATE ANNUITY-FORMULA WORK AREAS - LOCAL TO THIS CALL,
+003400* NOT VISIBLE TO THE CALLING PROGRAM. HELD TO THE SAME EIGHT
+003500* DECIMAL PLACES AS IR ITSELF, SO (1+IR) AND ITS LATER POWERS
+003600* DO NOT TRUNCATE THE RATE BEFORE THE FORMULA IS EVEN APPLIED.
+003700 01  A                       PIC 9(13)V9(08).
+003800 01  B                       PIC 9(13)V9(08).
+003900 01  C                       PIC 9(13)V9(08).
+004000 01  D                       PIC 9(13)V9(08).
+004100 
+004200 LINKAGE SECTION.
+004300 
+004400* LOAN PARAMETERS AND COMPUTED ANNUITY, PASSED BY THE CALLER.
+004500 01  PV                      PIC 9(13)V9(06).
+004600 01  IR                      PIC 9(01)V9(08).
+004700 01  M                       PIC 9(02).
+004800 01  ANNUITY                 PIC 9(13)V9(06).
+004900 
+005000* RESULT OF THE CALL - SEE CALCSTAT.CPY FOR THE CONDITION NAMES.
+005100     COPY CALCSTAT.
+005200 
+005300*----------------------------------------------------------------
+005400* PROCEDURE DIVISION
+005500*----------------------------------------------------------------
+005600 PROCEDURE DIVISION USING PV, IR, M, ANNUITY, LC-RETURN-CODE.
+005700 
+005800* 0000-MAINLINE
+005900* VALIDATES THE INCOMING IR AND M, THEN APPLIES THE ANNUITY
+006000* FORMULA IF THEY ARE IN RANGE. A REJECTED CALL RETURNS A ZERO
+006100* ANNUITY AND A NON-ZERO LC-RETURN-CODE RATHER THAN LETTING A
+006200* ZERO DIVISOR REACH THE COMPUTE STATEMENTS.
+006300 0000-MAINLINE.
+006400     PERFORM 1000-VALIDATE-PARAMETERS THRU 1000-EXIT.
+006500     IF LC-CALC-OK
+006600         PERFORM 2000-COMPUTE-ANNUITY THRU 2000-EXIT
+006700     ELSE
+006800         MOVE ZERO TO ANNUITY
+006900     END-IF.
+007000     GOBACK.
+007100 
+007200* 1000-VALIDATE-PARAMETERS
+007300* IR = 0 OR M = 0 WOULD DRIVE THE FINAL DIVISOR TO ZERO, SO
+007400* BOTH ARE CAUGHT HERE BEFORE THE FORMULA IS EVER APPLIED.
+007500 1000-VALIDATE-PARAMETERS.
+007600     SET LC-CALC-OK TO TRUE.
+007700     IF IR = ZERO OR IR >= 1
+007800         SET LC-CALC-INVALID-IR TO TRUE
+007900     END-IF.
+008000     IF LC-CALC-OK AND M = ZERO
+008100         SET LC-CALC-INVALID-M TO TRUE
+008200     END-IF.
+008300 1000-EXIT.
+008400     EXIT.
+008500 
+008600* 2000-COMPUTE-ANNUITY
+008700* APPLIES THE STANDARD ANNUITY FORMULA
+008800*     ANNUITY = PV * IR / (1 - (1+IR)**-M)
+008900 2000-COMPUTE-ANNUITY.
+009000     COMPUTE A = 1 + IR.
+009100     COMPUTE B = A ** M.
+009200     COMPUTE C = 1 / B.
+009300     COMPUTE D = 1 - C.
+009400     COMPUTE ANNUITY = PV * IR / D.
+009500 2000-EXIT.
+009600     EXIT.
